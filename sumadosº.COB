@@ -1,15 +1,608 @@
-              IDENTIFICATION DIVISION.
-              PROGRAM-ID. SumaDos.
-
-              DATA DIVISION.
-              WORKING-STORAGE SECTION.
-           01 Num1       PIC 9(2) VALUE 2.
-           01 Num2       PIC 9(2) VALUE 2.
-           01 Resultado  PIC 9(3).
-
-              PROCEDURE DIVISION.
-              COMPUTE Resultado = Num1 + Num2.
-
-              DISPLAY 'La suma de 2 + 2 es: ', Resultado.
-
-              STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SumaDos.
+000030 AUTHOR. J. R. HALVORSEN.
+000040 INSTALLATION. FINANCE BATCH SYSTEMS.
+000050 DATE-WRITTEN. 03/14/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                         *
+000090*--------------------------------------------------------------*
+000100* 03/14/19  JRH  ORIGINAL VERSION - ADDS TWO HARDCODED OPERANDS.
+000110* 06/02/22  JRH  READS NUM1/NUM2 PAIRS FROM A TRANSACTION FILE
+000120*                INSTEAD OF FIXED VALUES; SHARED RECORD LAYOUT
+000130*                MOVED TO SUMARECD COPYBOOK.
+000140* 06/09/22  JRH  ADDED OVERFLOW/NON-NUMERIC EDITING WITH RESULTS
+000150*                ROUTED TO AN EXCEPTIONS REPORT.
+000160* 07/21/22  JRH  ADDED PERSISTENT AUDIT LOG OF EVERY RUN.
+000170* 07/28/22  JRH  ADDED CHECKPOINT/RESTART SUPPORT VIA SUMACHK.
+000180* 11/03/23  JRH  ADDED PAGINATED PRINT REPORT AND CONTROL-TOTAL
+000190*                RECONCILIATION AGAINST AN UPSTREAM TOTAL FILE.
+000200* 02/17/24  JRH  ADDED OPERATOR AD HOC MAINTENANCE SCREEN AND
+000210*                WIDENED OPERANDS TO SIGNED PIC S9 FOR NETTING
+000220*                DEBITS AGAINST CREDITS.
+000230* 05/06/24  JRH  ADDED LIST-SUMMATION MODE FOR VARIABLE-LENGTH
+000240*                ITEM LISTS (SUMALIST COPYBOOK).
+000250* 08/09/26  JRH  PARM NOW DELIVERED VIA LINKAGE SECTION TO MATCH
+000260*                JCL PARM= CONVENTION; CHECKPOINT RECORD CARRIES
+000270*                THE RUNNING GRAND TOTAL AND PAGE NUMBER SO A
+000280*                RESTART RECONCILES AND PAGINATES CORRECTLY;
+000290*                INTERACTIVE SCREEN NOW LOGS TO THE AUDIT TRAIL;
+000300*                LIST MODE NOW RECONCILES AGAINST THE CONTROL
+000310*                TOTAL FILE; A GENUINE SUMACTL OPEN FAILURE IS
+000320*                NOW DISPLAYED INSTEAD OF BEING TREATED THE SAME
+000330*                AS "NO CONTROL TOTAL SUPPLIED".
+000340* 08/09/26  JRH  CHECKPOINT INTERVAL NARROWED TO EVERY RECORD --
+000350*                CHECKPOINTING ONLY EVERY 1000 LEFT AS MANY AS 999
+000360*                ALREADY-POSTED RECORDS TO BE REPOSTED ON A RESTART
+000370*                AFTER AN ABEND BETWEEN CHECKPOINTS; LIST MODE NOW
+000380*                EDITS LIST-COUNT AND EACH LIST-AMOUNT BEFORE SUMMING
+000390*                INSTEAD OF ONLY CATCHING TOTAL OVERFLOW, THE SAME AS
+000400*                THE PAIR PATH'S NON-NUMERIC CHECK; SUMACTL IS NOW AN
+000410*                OPTIONAL FILE SO AN ABSENT SUMACTL DD DOES NOT ABEND
+000420*                THE STEP.
+000430* 08/09/26  JRH  SUMACHK IS DISP=MOD IN THE JCL, WHICH FORCES END-OF-
+000440*                DATA POSITIONING FOR WRITES NO MATTER WHAT THE OPEN
+000450*                MODE SAYS, SO OPEN OUTPUT NO LONGER REPLACES THE
+000460*                CHECKPOINT RECORD ON A REAL SYSTEM -- IT APPENDS
+000470*                ANOTHER ONE EVERY TIME. 0200-CHECK-FOR-RESTART NOW
+000480*                READS THE WHOLE FILE AND KEEPS THE LAST RECORD
+000490*                INSTEAD OF TRUSTING THE FIRST. ALSO SHORTENED THE
+000500*                LIST-MODE EXCEPTION REASON LITERAL, WHICH WAS 50
+000510*                CHARACTERS AGAINST A 40-CHARACTER WS-EXCEPT-REASON
+000520*                AND WAS BEING SILENTLY TRUNCATED.
+000530*--------------------------------------------------------------*
+000540
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT SUMA-TRANS-FILE ASSIGN TO "SUMATRN"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-TRANS-STATUS.
+000610
+000620     SELECT SUMA-RESULT-FILE ASSIGN TO "SUMARES"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-RESULT-STATUS.
+000650
+000660     SELECT SUMA-EXCEPT-RPT ASSIGN TO "SUMAEXC"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-EXCEPT-STATUS.
+000690
+000700     SELECT SUMA-AUDIT-LOG ASSIGN TO "SUMAAUD"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-AUDIT-STATUS.
+000730
+000740     SELECT SUMA-CHKPT-FILE ASSIGN TO "SUMACHK"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-CHKPT-STATUS.
+000770
+000780     SELECT SUMA-PRINT-RPT ASSIGN TO "SUMARPT"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-PRINT-STATUS.
+000810
+000820     SELECT OPTIONAL SUMA-CTRL-TOTAL ASSIGN TO "SUMACTL"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-CTLTOT-STATUS.
+000850
+000860     SELECT SUMA-RECON-RPT ASSIGN TO "SUMAREC"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-RECON-STATUS.
+000890
+000900     SELECT SUMA-LIST-FILE ASSIGN TO "SUMALST"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-LIST-STATUS.
+000930
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  SUMA-TRANS-FILE
+000970     RECORD CONTAINS 6 CHARACTERS.
+000980 01  SUMA-TRANS-RECORD.
+000990     05  TR-NUM1        PIC S9(2) SIGN LEADING SEPARATE.
+001000     05  TR-NUM2        PIC S9(2) SIGN LEADING SEPARATE.
+001010
+001020 FD  SUMA-RESULT-FILE
+001030     RECORD CONTAINS 10 CHARACTERS.
+001040 01  SUMA-RESULT-RECORD.
+001050     05  RR-NUM1        PIC S9(2) SIGN LEADING SEPARATE.
+001060     05  RR-NUM2        PIC S9(2) SIGN LEADING SEPARATE.
+001070     05  RR-RESULTADO   PIC S9(3) SIGN LEADING SEPARATE.
+001080
+001090 FD  SUMA-EXCEPT-RPT
+001100     RECORD CONTAINS 80 CHARACTERS.
+001110 01  SUMA-EXCEPT-RECORD          PIC X(80).
+001120
+001130 FD  SUMA-AUDIT-LOG
+001140     RECORD CONTAINS 80 CHARACTERS.
+001150 01  SUMA-AUDIT-RECORD           PIC X(80).
+001160
+001170 FD  SUMA-CHKPT-FILE
+001180     RECORD CONTAINS 21 CHARACTERS.
+001190 COPY SUMACHK.
+001200
+001210 FD  SUMA-PRINT-RPT
+001220     RECORD CONTAINS 132 CHARACTERS.
+001230 01  SUMA-PRINT-LINE              PIC X(132).
+001240
+001250 FD  SUMA-CTRL-TOTAL
+001260     RECORD CONTAINS 10 CHARACTERS.
+001270 01  SUMA-CTRL-TOTAL-RECORD.
+001280     05  CT-TOTAL       PIC S9(9) SIGN LEADING SEPARATE.
+001290
+001300 FD  SUMA-RECON-RPT
+001310     RECORD CONTAINS 80 CHARACTERS.
+001320 01  SUMA-RECON-LINE               PIC X(80).
+001330
+001340 FD  SUMA-LIST-FILE
+001350     RECORD IS VARYING IN SIZE FROM 7 TO 803 CHARACTERS
+001360         DEPENDING ON WS-LIST-REC-LEN.
+001370 COPY SUMALIST.
+001380
+001390 WORKING-STORAGE SECTION.
+001400 77  WS-TRANS-STATUS             PIC X(2).
+001410 77  WS-RESULT-STATUS            PIC X(2).
+001420 77  WS-EXCEPT-STATUS            PIC X(2).
+001430 77  WS-AUDIT-STATUS             PIC X(2).
+001440 77  WS-CHKPT-STATUS             PIC X(2).
+001450 77  WS-PRINT-STATUS             PIC X(2).
+001460 77  WS-CTLTOT-STATUS            PIC X(2).
+001470 77  WS-RECON-STATUS             PIC X(2).
+001480 77  WS-TRANS-EOF-SW             PIC X(1) VALUE 'N'.
+001490     88  TRANS-EOF                        VALUE 'Y'.
+001500 77  WS-CHKPT-EOF-SW             PIC X(1) VALUE 'N'.
+001510     88  CHKPT-EOF                        VALUE 'Y'.
+001520 77  WS-EXCEPT-REASON            PIC X(40).
+001530
+001540 77  WS-RECORD-COUNT             PIC 9(7) VALUE 0.
+001550 77  WS-RESTART-COUNT            PIC 9(7) VALUE 0.
+001560 77  WS-CHKPT-REMAINDER          PIC 9(7) VALUE 0.
+001570 77  WS-CHECKPOINT-INTERVAL      PIC 9(7) VALUE 1.
+001580
+001590 77  WS-PAGE-NO                  PIC 9(4) VALUE 0.
+001600 77  WS-LINE-COUNT               PIC 9(3) VALUE 0.
+001610 77  WS-LINES-PER-PAGE           PIC 9(3) VALUE 50.
+001620 77  WS-GRAND-TOTAL              PIC S9(9) SIGN LEADING
+001630                                  SEPARATE VALUE 0.
+001640 77  WS-PAGE-NO-ED               PIC ZZZ9.
+001650 77  WS-GRAND-TOTAL-ED           PIC -9(9).
+001660
+001670 77  WS-CTRL-TOTAL-IN            PIC S9(9) SIGN LEADING
+001680                                  SEPARATE VALUE 0.
+001690 77  WS-CTRL-TOTAL-ED            PIC -9(9).
+001700 77  WS-MISMATCH-SW              PIC X(1) VALUE 'N'.
+001710     88  TOTALS-MISMATCH                   VALUE 'Y'.
+001720
+001730 77  WS-RUN-MODE                 PIC X(1) VALUE SPACE.
+001740 77  WS-OPERATOR-DONE-SW         PIC X(1) VALUE 'N'.
+001750     88  OPERATOR-DONE                     VALUE 'Y'.
+001760 77  WS-OPERATOR-REPLY           PIC X(1).
+001770
+001780 77  WS-LIST-STATUS              PIC X(2).
+001790 77  WS-LIST-EOF-SW              PIC X(1) VALUE 'N'.
+001800     88  LIST-EOF                          VALUE 'Y'.
+001810 77  WS-LIST-IDX                 PIC 9(3) VALUE 0.
+001820 77  WS-LIST-REC-LEN             PIC 9(3) VALUE 0.
+001830 77  WS-LIST-OVERFLOW-SW         PIC X(1) VALUE 'N'.
+001840     88  LIST-OVERFLOW                     VALUE 'Y'.
+001850 77  WS-LIST-INVALID-SW          PIC X(1) VALUE 'N'.
+001860     88  LIST-INVALID                      VALUE 'Y'.
+001870
+001880 01  WS-RUN-DATE-TIME.
+001890     05  WS-RUN-DATE.
+001900         10  WS-RUN-YY           PIC 9(2).
+001910         10  WS-RUN-MM           PIC 9(2).
+001920         10  WS-RUN-DD           PIC 9(2).
+001930     05  WS-RUN-TIME.
+001940         10  WS-RUN-HH           PIC 9(2).
+001950         10  WS-RUN-MN           PIC 9(2).
+001960         10  WS-RUN-SS           PIC 9(2).
+001970         10  WS-RUN-HS           PIC 9(2).
+001980
+001990 COPY SUMARECD.
+002000
+002010 LINKAGE SECTION.
+002020 01  SUMADOS-PARM.
+002030     05  PARM-LEN                PIC S9(4) COMP.
+002040     05  PARM-TEXT               PIC X(80).
+002050
+002060 PROCEDURE DIVISION USING SUMADOS-PARM.
+002070 0000-MAIN-PROCESS.
+002080     IF PARM-LEN > 0
+002090         MOVE PARM-TEXT(1:1) TO WS-RUN-MODE
+002100     ELSE
+002110         MOVE SPACE TO WS-RUN-MODE
+002120     END-IF
+002130     EVALUATE WS-RUN-MODE
+002140         WHEN 'I'
+002150             PERFORM 7000-INTERACTIVE-MODE
+002160         WHEN 'L'
+002170             PERFORM 0150-INITIALIZE-LIST-MODE
+002180             PERFORM 6000-PROCESS-LIST-RECORDS
+002190                 UNTIL LIST-EOF
+002200             PERFORM 9050-FINALIZE-LIST-MODE
+002210         WHEN OTHER
+002220             PERFORM 0100-INITIALIZE
+002230             PERFORM 1000-PROCESS-TRANSACTIONS
+002240                 UNTIL TRANS-EOF
+002250             PERFORM 9000-FINALIZE
+002260     END-EVALUATE
+002270     STOP RUN.
+002280
+002290 0100-INITIALIZE.
+002300     ACCEPT WS-RUN-DATE FROM DATE
+002310     ACCEPT WS-RUN-TIME FROM TIME
+002320     OPEN INPUT SUMA-TRANS-FILE
+002330     IF WS-TRANS-STATUS NOT = '00'
+002340         DISPLAY 'SUMATRN OPEN FAILED - STATUS ' WS-TRANS-STATUS
+002350         STOP RUN
+002360     END-IF
+002370     PERFORM 0200-CHECK-FOR-RESTART
+002380     IF WS-RESTART-COUNT > 0
+002390         OPEN EXTEND SUMA-RESULT-FILE
+002400         IF WS-RESULT-STATUS = '35'
+002410             OPEN OUTPUT SUMA-RESULT-FILE
+002420         END-IF
+002430         OPEN EXTEND SUMA-EXCEPT-RPT
+002440         IF WS-EXCEPT-STATUS = '35'
+002450             OPEN OUTPUT SUMA-EXCEPT-RPT
+002460         END-IF
+002470         OPEN EXTEND SUMA-PRINT-RPT
+002480         IF WS-PRINT-STATUS = '35'
+002490             OPEN OUTPUT SUMA-PRINT-RPT
+002500         END-IF
+002510     ELSE
+002520         OPEN OUTPUT SUMA-RESULT-FILE
+002530         OPEN OUTPUT SUMA-EXCEPT-RPT
+002540         OPEN OUTPUT SUMA-PRINT-RPT
+002550     END-IF
+002560     IF WS-RESULT-STATUS NOT = '00'
+002570         DISPLAY 'SUMARES OPEN FAILED - STATUS ' WS-RESULT-STATUS
+002580         STOP RUN
+002590     END-IF
+002600     IF WS-EXCEPT-STATUS NOT = '00'
+002610         DISPLAY 'SUMAEXC OPEN FAILED - STATUS ' WS-EXCEPT-STATUS
+002620         STOP RUN
+002630     END-IF
+002640     IF WS-PRINT-STATUS NOT = '00'
+002650         DISPLAY 'SUMARPT OPEN FAILED - STATUS ' WS-PRINT-STATUS
+002660         STOP RUN
+002670     END-IF
+002680     PERFORM 1550-OPEN-AUDIT-LOG
+002690     PERFORM 1650-WRITE-REPORT-HEADER
+002700     PERFORM 0300-SKIP-ALREADY-PROCESSED
+002710         WS-RESTART-COUNT TIMES.
+002720
+002730 1550-OPEN-AUDIT-LOG.
+002740     OPEN EXTEND SUMA-AUDIT-LOG
+002750     IF WS-AUDIT-STATUS = '35'
+002760         OPEN OUTPUT SUMA-AUDIT-LOG
+002770     END-IF
+002780     IF WS-AUDIT-STATUS NOT = '00'
+002790         DISPLAY 'SUMAAUD OPEN FAILED - STATUS ' WS-AUDIT-STATUS
+002800         STOP RUN
+002810     END-IF.
+002820
+002830 0200-CHECK-FOR-RESTART.
+002840     OPEN INPUT SUMA-CHKPT-FILE
+002850     IF WS-CHKPT-STATUS = '00'
+002860         PERFORM 0250-READ-CHKPT-RECORD
+002870             UNTIL CHKPT-EOF
+002880         CLOSE SUMA-CHKPT-FILE
+002890     END-IF
+002900     IF WS-RESTART-COUNT > 0
+002910         DISPLAY 'RESTARTING AFTER RECORD ' WS-RESTART-COUNT
+002920     END-IF.
+002930
+002940 0250-READ-CHKPT-RECORD.
+002950     READ SUMA-CHKPT-FILE
+002960         AT END
+002970             SET CHKPT-EOF TO TRUE
+002980         NOT AT END
+002990             MOVE CHK-LAST-COUNT  TO WS-RESTART-COUNT
+003000             MOVE CHK-GRAND-TOTAL TO WS-GRAND-TOTAL
+003010             MOVE CHK-PAGE-NO     TO WS-PAGE-NO
+003020     END-READ.
+003030
+003040 0300-SKIP-ALREADY-PROCESSED.
+003050     READ SUMA-TRANS-FILE
+003060         AT END
+003070             SET TRANS-EOF TO TRUE
+003080     END-READ
+003090     ADD 1 TO WS-RECORD-COUNT.
+003100
+003110 1000-PROCESS-TRANSACTIONS.
+003120     READ SUMA-TRANS-FILE
+003130         AT END
+003140             SET TRANS-EOF TO TRUE
+003150         NOT AT END
+003160             ADD 1 TO WS-RECORD-COUNT
+003170             PERFORM 1100-EDIT-AND-COMPUTE
+003180             PERFORM 1400-CHECKPOINT-CHECK
+003190     END-READ.
+003200
+003210 1400-CHECKPOINT-CHECK.
+003220     IF WS-RECORD-COUNT > 0
+003230         DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+003240             GIVING WS-CHKPT-REMAINDER
+003250             REMAINDER WS-CHKPT-REMAINDER
+003260         IF WS-CHKPT-REMAINDER = 0
+003270             MOVE WS-RECORD-COUNT TO CHK-LAST-COUNT
+003280             MOVE WS-GRAND-TOTAL  TO CHK-GRAND-TOTAL
+003290             MOVE WS-PAGE-NO      TO CHK-PAGE-NO
+003300             OPEN OUTPUT SUMA-CHKPT-FILE
+003310             WRITE SUMA-CHKPT-RECORD
+003320             CLOSE SUMA-CHKPT-FILE
+003330         END-IF
+003340     END-IF.
+003350
+003360 1100-EDIT-AND-COMPUTE.
+003370     MOVE TR-NUM1 TO Num1
+003380     MOVE TR-NUM2 TO Num2
+003390     IF Num1 NOT NUMERIC OR Num2 NOT NUMERIC
+003400         MOVE 'NON-NUMERIC INPUT' TO WS-EXCEPT-REASON
+003410         PERFORM 1200-WRITE-EXCEPTION
+003420     ELSE
+003430         COMPUTE Resultado = Num1 + Num2
+003440             ON SIZE ERROR
+003450                 MOVE 'RESULT OVERFLOWS PIC 9(3)'
+003460                     TO WS-EXCEPT-REASON
+003470                 PERFORM 1200-WRITE-EXCEPTION
+003480             NOT ON SIZE ERROR
+003490                 PERFORM 1300-WRITE-RESULT
+003500         END-COMPUTE
+003510     END-IF.
+003520
+003530 1200-WRITE-EXCEPTION.
+003540     MOVE SPACES TO SUMA-EXCEPT-RECORD
+003550     STRING 'NUM1=' TR-NUM1 ' NUM2=' TR-NUM2
+003560         ' REASON=' WS-EXCEPT-REASON
+003570         DELIMITED BY SIZE INTO SUMA-EXCEPT-RECORD
+003580     END-STRING
+003590     WRITE SUMA-EXCEPT-RECORD.
+003600
+003610 1300-WRITE-RESULT.
+003620     MOVE Num1      TO RR-NUM1
+003630     MOVE Num2      TO RR-NUM2
+003640     MOVE Resultado TO RR-RESULTADO
+003650     WRITE SUMA-RESULT-RECORD
+003660     ADD Resultado TO WS-GRAND-TOTAL
+003670     PERFORM 1500-WRITE-AUDIT-LOG
+003680     PERFORM 1600-WRITE-REPORT-LINE.
+003690
+003700 1600-WRITE-REPORT-LINE.
+003710     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+003720         PERFORM 1650-WRITE-REPORT-HEADER
+003730     END-IF
+003740     MOVE SPACES TO SUMA-PRINT-LINE
+003750     STRING '  NUM1=' Num1 '  NUM2=' Num2
+003760         '  RESULTADO=' Resultado
+003770         DELIMITED BY SIZE INTO SUMA-PRINT-LINE
+003780     END-STRING
+003790     WRITE SUMA-PRINT-LINE
+003800     ADD 1 TO WS-LINE-COUNT.
+003810
+003820 1650-WRITE-REPORT-HEADER.
+003830     ADD 1 TO WS-PAGE-NO
+003840     MOVE WS-PAGE-NO TO WS-PAGE-NO-ED
+003850     MOVE SPACES TO SUMA-PRINT-LINE
+003860     STRING 'SUMADOS SUMMATION REPORT   RUN DATE: ' WS-RUN-DATE
+003870         '   PAGE: ' WS-PAGE-NO-ED
+003880         DELIMITED BY SIZE INTO SUMA-PRINT-LINE
+003890     END-STRING
+003900     WRITE SUMA-PRINT-LINE
+003910     MOVE SPACES TO SUMA-PRINT-LINE
+003920     STRING '  NUM1    NUM2    RESULTADO'
+003930         DELIMITED BY SIZE INTO SUMA-PRINT-LINE
+003940     END-STRING
+003950     WRITE SUMA-PRINT-LINE
+003960     MOVE 0 TO WS-LINE-COUNT.
+003970
+003980 1500-WRITE-AUDIT-LOG.
+003990     MOVE SPACES TO SUMA-AUDIT-RECORD
+004000     STRING 'DATE=' WS-RUN-DATE ' TIME=' WS-RUN-TIME
+004010         ' NUM1=' Num1 ' NUM2=' Num2
+004020         ' RESULTADO=' Resultado
+004030         DELIMITED BY SIZE INTO SUMA-AUDIT-RECORD
+004040     END-STRING
+004050     WRITE SUMA-AUDIT-RECORD.
+004060
+004070 9000-FINALIZE.
+004080     PERFORM 9100-WRITE-REPORT-TOTAL
+004090     PERFORM 9200-RECONCILE-CONTROL-TOTAL
+004100     CLOSE SUMA-TRANS-FILE
+004110     CLOSE SUMA-RESULT-FILE
+004120     CLOSE SUMA-EXCEPT-RPT
+004130     CLOSE SUMA-AUDIT-LOG
+004140     CLOSE SUMA-PRINT-RPT
+004150     MOVE 0 TO CHK-LAST-COUNT
+004160     MOVE 0 TO CHK-GRAND-TOTAL
+004170     MOVE 0 TO CHK-PAGE-NO
+004180     OPEN OUTPUT SUMA-CHKPT-FILE
+004190     WRITE SUMA-CHKPT-RECORD
+004200     CLOSE SUMA-CHKPT-FILE.
+004210
+004220 9100-WRITE-REPORT-TOTAL.
+004230     MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED
+004240     MOVE SPACES TO SUMA-PRINT-LINE
+004250     STRING '  GRAND TOTAL RESULTADO: ' WS-GRAND-TOTAL-ED
+004260         DELIMITED BY SIZE INTO SUMA-PRINT-LINE
+004270     END-STRING
+004280     WRITE SUMA-PRINT-LINE.
+004290
+004300 0150-INITIALIZE-LIST-MODE.
+004310     ACCEPT WS-RUN-DATE FROM DATE
+004320     ACCEPT WS-RUN-TIME FROM TIME
+004330     OPEN INPUT SUMA-LIST-FILE
+004340     IF WS-LIST-STATUS NOT = '00'
+004350         DISPLAY 'SUMALST OPEN FAILED - STATUS ' WS-LIST-STATUS
+004360         STOP RUN
+004370     END-IF
+004380     OPEN OUTPUT SUMA-EXCEPT-RPT
+004390     IF WS-EXCEPT-STATUS NOT = '00'
+004400         DISPLAY 'SUMAEXC OPEN FAILED - STATUS ' WS-EXCEPT-STATUS
+004410         STOP RUN
+004420     END-IF
+004430     PERFORM 1550-OPEN-AUDIT-LOG
+004440     OPEN OUTPUT SUMA-PRINT-RPT
+004450     IF WS-PRINT-STATUS NOT = '00'
+004460         DISPLAY 'SUMARPT OPEN FAILED - STATUS ' WS-PRINT-STATUS
+004470         STOP RUN
+004480     END-IF
+004490     PERFORM 1650-WRITE-REPORT-HEADER.
+004500
+004510 6000-PROCESS-LIST-RECORDS.
+004520     READ SUMA-LIST-FILE
+004530         AT END
+004540             SET LIST-EOF TO TRUE
+004550         NOT AT END
+004560             PERFORM 6050-EDIT-LIST-RECORD
+004570     END-READ.
+004580
+004590 6050-EDIT-LIST-RECORD.
+004600     MOVE 'N' TO WS-LIST-INVALID-SW
+004610     IF LIST-COUNT NOT NUMERIC
+004620             OR LIST-COUNT < 1 OR LIST-COUNT > 200
+004630         SET LIST-INVALID TO TRUE
+004640     ELSE
+004650         PERFORM 6060-VALIDATE-LIST-AMOUNT VARYING WS-LIST-IDX
+004660                 FROM 1 BY 1 UNTIL WS-LIST-IDX > LIST-COUNT
+004670     END-IF
+004680     IF LIST-INVALID
+004690         MOVE 'LIST-COUNT/AMOUNT NOT NUMERIC OR RANGE'
+004700             TO WS-EXCEPT-REASON
+004710         PERFORM 6150-WRITE-LIST-EXCEPTION
+004720     ELSE
+004730         PERFORM 6100-SUM-LIST-RECORD
+004740     END-IF.
+004750
+004760 6060-VALIDATE-LIST-AMOUNT.
+004770     IF LIST-AMOUNT (WS-LIST-IDX) NOT NUMERIC
+004780         SET LIST-INVALID TO TRUE
+004790     END-IF.
+004800
+004810 6100-SUM-LIST-RECORD.
+004820     MOVE 0 TO Resultado
+004830     MOVE 'N' TO WS-LIST-OVERFLOW-SW
+004840     PERFORM 6110-ADD-LIST-AMOUNT VARYING WS-LIST-IDX
+004850             FROM 1 BY 1 UNTIL WS-LIST-IDX > LIST-COUNT
+004860     IF LIST-OVERFLOW
+004870         MOVE 'LIST TOTAL OVERFLOWS PIC 9(3)'
+004880             TO WS-EXCEPT-REASON
+004890         PERFORM 6150-WRITE-LIST-EXCEPTION
+004900     ELSE
+004910         ADD Resultado TO WS-GRAND-TOTAL
+004920         PERFORM 6200-WRITE-LIST-AUDIT-LOG
+004930         PERFORM 6300-WRITE-LIST-REPORT-LINE
+004940     END-IF.
+004950
+004960 6110-ADD-LIST-AMOUNT.
+004970     ADD LIST-AMOUNT (WS-LIST-IDX) TO Resultado
+004980         ON SIZE ERROR
+004990             SET LIST-OVERFLOW TO TRUE
+005000     END-ADD.
+005010
+005020 6150-WRITE-LIST-EXCEPTION.
+005030     MOVE SPACES TO SUMA-EXCEPT-RECORD
+005040     STRING 'ITEMS=' LIST-COUNT ' REASON=' WS-EXCEPT-REASON
+005050         DELIMITED BY SIZE INTO SUMA-EXCEPT-RECORD
+005060     END-STRING
+005070     WRITE SUMA-EXCEPT-RECORD.
+005080
+005090 6200-WRITE-LIST-AUDIT-LOG.
+005100     MOVE SPACES TO SUMA-AUDIT-RECORD
+005110     STRING 'DATE=' WS-RUN-DATE ' TIME=' WS-RUN-TIME
+005120         ' ITEMS=' LIST-COUNT ' RESULTADO=' Resultado
+005130         DELIMITED BY SIZE INTO SUMA-AUDIT-RECORD
+005140     END-STRING
+005150     WRITE SUMA-AUDIT-RECORD.
+005160
+005170 6300-WRITE-LIST-REPORT-LINE.
+005180     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005190         PERFORM 1650-WRITE-REPORT-HEADER
+005200     END-IF
+005210     MOVE SPACES TO SUMA-PRINT-LINE
+005220     STRING '  ITEMS=' LIST-COUNT '  RESULTADO=' Resultado
+005230         DELIMITED BY SIZE INTO SUMA-PRINT-LINE
+005240     END-STRING
+005250     WRITE SUMA-PRINT-LINE
+005260     ADD 1 TO WS-LINE-COUNT.
+005270
+005280 9050-FINALIZE-LIST-MODE.
+005290     PERFORM 9100-WRITE-REPORT-TOTAL
+005300     PERFORM 9200-RECONCILE-CONTROL-TOTAL
+005310     CLOSE SUMA-LIST-FILE
+005320     CLOSE SUMA-EXCEPT-RPT
+005330     CLOSE SUMA-AUDIT-LOG
+005340     CLOSE SUMA-PRINT-RPT.
+005350
+005360 7000-INTERACTIVE-MODE.
+005370     DISPLAY 'SUMADOS AD HOC MAINTENANCE SCREEN'
+005380     PERFORM 1550-OPEN-AUDIT-LOG
+005390     PERFORM 7100-PROCESS-ONE-PAIR UNTIL OPERATOR-DONE
+005400     CLOSE SUMA-AUDIT-LOG.
+005410
+005420 7100-PROCESS-ONE-PAIR.
+005430     DISPLAY ' '
+005440     DISPLAY 'ENTER NUM1 (+/-2 DIGITS, e.g. -05): '
+005450     ACCEPT Num1
+005460     DISPLAY 'ENTER NUM2 (+/-2 DIGITS, e.g. -05): '
+005470     ACCEPT Num2
+005480     IF Num1 NOT NUMERIC OR Num2 NOT NUMERIC
+005490         DISPLAY 'INVALID ENTRY - NUM1/NUM2 MUST BE NUMERIC'
+005500     ELSE
+005510         COMPUTE Resultado = Num1 + Num2
+005520             ON SIZE ERROR
+005530                 DISPLAY 'RESULT OVERFLOWS PIC 9(3)'
+005540             NOT ON SIZE ERROR
+005550                 DISPLAY 'RESULTADO: ' Resultado
+005560                 ACCEPT WS-RUN-DATE FROM DATE
+005570                 ACCEPT WS-RUN-TIME FROM TIME
+005580                 PERFORM 1500-WRITE-AUDIT-LOG
+005590         END-COMPUTE
+005600     END-IF
+005610     DISPLAY 'ANOTHER PAIR? (Y/N): '
+005620     ACCEPT WS-OPERATOR-REPLY
+005630     IF WS-OPERATOR-REPLY NOT = 'Y' AND
+005640             WS-OPERATOR-REPLY NOT = 'y'
+005650         SET OPERATOR-DONE TO TRUE
+005660     END-IF.
+005670
+005680 9200-RECONCILE-CONTROL-TOTAL.
+005690     OPEN INPUT SUMA-CTRL-TOTAL
+005700     IF WS-CTLTOT-STATUS = '00'
+005710         READ SUMA-CTRL-TOTAL
+005720             NOT AT END
+005730                 MOVE CT-TOTAL TO WS-CTRL-TOTAL-IN
+005740         END-READ
+005750         CLOSE SUMA-CTRL-TOTAL
+005760         IF WS-CTRL-TOTAL-IN NOT = WS-GRAND-TOTAL
+005770             SET TOTALS-MISMATCH TO TRUE
+005780         END-IF
+005790         MOVE WS-CTRL-TOTAL-IN TO WS-CTRL-TOTAL-ED
+005800         MOVE WS-GRAND-TOTAL   TO WS-GRAND-TOTAL-ED
+005810         OPEN OUTPUT SUMA-RECON-RPT
+005820         IF WS-RECON-STATUS NOT = '00'
+005830             DISPLAY 'SUMAREC OPEN FAILED - STATUS '
+005840                 WS-RECON-STATUS
+005850         ELSE
+005860             MOVE SPACES TO SUMA-RECON-LINE
+005870             IF TOTALS-MISMATCH
+005880                 STRING '*** MISMATCH *** CONTROL TOTAL='
+005890                     WS-CTRL-TOTAL-ED '  COMPUTED TOTAL='
+005900                     WS-GRAND-TOTAL-ED
+005910                     DELIMITED BY SIZE INTO SUMA-RECON-LINE
+005920                 END-STRING
+005930             ELSE
+005940                 STRING 'TOTALS BALANCED.  CONTROL TOTAL='
+005950                     WS-CTRL-TOTAL-ED '  COMPUTED TOTAL='
+005960                     WS-GRAND-TOTAL-ED
+005970                     DELIMITED BY SIZE INTO SUMA-RECON-LINE
+005980                 END-STRING
+005990             END-IF
+006000             WRITE SUMA-RECON-LINE
+006010             CLOSE SUMA-RECON-RPT
+006020         END-IF
+006030     ELSE
+006040         IF WS-CTLTOT-STATUS NOT = '05'
+006050             DISPLAY 'SUMACTL OPEN FAILED - STATUS '
+006060                 WS-CTLTOT-STATUS
+006070         END-IF
+006080     END-IF.
