@@ -0,0 +1,36 @@
+//SUMADOS  JOB  (ACCTNO),'SUMADOS BATCH',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP1
+//*
+//* Nightly summation run. Re-running after an abend just resubmits
+//* this same JCL with RESTART=STEP1 -- SumaDos reads its own SUMACHK
+//* checkpoint file, skips the transaction records already posted,
+//* and re-opens SUMARES/SUMAEXC/SUMARPT for EXTEND instead of
+//* recreating them, so the prior partial run's output is preserved.
+//* DISP=MOD on those DD statements is required for that to work --
+//* do not change them back to NEW/DELETE.
+//*
+//STEP1    EXEC PGM=SUMADOS,PARM=' '
+//SUMATRN  DD   DSN=PROD.SUMA.TRANFILE,DISP=SHR
+//SUMARES  DD   DSN=PROD.SUMA.RESULT,DISP=(MOD,CATLG,CATLG)
+//SUMAEXC  DD   DSN=PROD.SUMA.EXCEPT,DISP=(MOD,CATLG,CATLG)
+//SUMAAUD  DD   DSN=PROD.SUMA.AUDITLOG,DISP=MOD
+//SUMACHK  DD   DSN=PROD.SUMA.CHKPT,DISP=(MOD,CATLG,CATLG)
+//SUMARPT  DD   DSN=PROD.SUMA.PRINTRPT,DISP=(MOD,CATLG,CATLG)
+//*
+//* SUMACTL is declared OPTIONAL in SumaDos's SELECT clause -- only
+//* supply it on a run where the upstream system has produced an
+//* external control total to reconcile against. Leave the DD card
+//* out entirely (commented below) when no control total exists for
+//* this run: the OPTIONAL clause makes SumaDos's OPEN come back
+//* status 05 (not found) and the reconciliation step skips gracefully.
+//* A DD coded with DISP=SHR against a dataset that doesn't exist
+//* still fails step allocation before SumaDos ever gets control, so
+//* an *absent* DD card -- not an empty or DISP=SHR one -- is how
+//* "no control total this run" must be expressed here.
+//*SUMACTL  DD   DSN=PROD.SUMA.CTLTOTAL,DISP=SHR
+//SUMAREC  DD   SYSOUT=*
+//SUMALST  DD   DSN=PROD.SUMA.LISTFILE,DISP=SHR
+//*
+//* To run the list-summation mode instead, resubmit with
+//* PARM='L' and a SUMALST transaction file. PARM='I' drops to the
+//* ACCEPT-based ad hoc maintenance screen at the operator console.
