@@ -0,0 +1,8 @@
+      *> Variable-length list of amounts to be totalled in one pass,
+      *> for month-end jobs that need to sum a whole invoice's line
+      *> items instead of a fixed Num1/Num2 pair.
+       01  SUMA-LIST-RECORD.
+           05  LIST-COUNT              PIC 9(3).
+           05  LIST-AMOUNT             PIC S9(3) SIGN LEADING
+                                        SEPARATE
+                   OCCURS 1 TO 200 TIMES DEPENDING ON LIST-COUNT.
