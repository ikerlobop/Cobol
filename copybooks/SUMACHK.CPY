@@ -0,0 +1,10 @@
+      *> Checkpoint/restart control record for SumaDos and other
+      *> long-running Suma* batch jobs. Carries the running grand
+      *> total and current report page number alongside the record
+      *> count, so a restart picks the reconciliation and pagination
+      *> back up where the interrupted run left off, not from zero.
+       01  SUMA-CHKPT-RECORD.
+           05  CHK-LAST-COUNT          PIC 9(7).
+           05  CHK-GRAND-TOTAL         PIC S9(9) SIGN LEADING
+                                       SEPARATE.
+           05  CHK-PAGE-NO             PIC 9(4).
