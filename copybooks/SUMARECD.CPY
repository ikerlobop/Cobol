@@ -0,0 +1,7 @@
+      *> Shared two-operand/result layout for the Suma* calculation
+      *> family (SumaDos and any future subtraction/multiplier/total
+      *> programs built on the same shape).
+       01  SUMA-RECORD.
+           05  Num1                    PIC S9(2) SIGN LEADING SEPARATE.
+           05  Num2                    PIC S9(2) SIGN LEADING SEPARATE.
+           05  Resultado               PIC S9(3) SIGN LEADING SEPARATE.
